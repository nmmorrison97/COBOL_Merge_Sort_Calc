@@ -41,130 +41,83 @@
       
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT WAREHOUSE1-FILE
-             ASSIGN TO 'PR4F19-CA20.TXT'
+          SELECT WH-CONTROL-FILE
+             ASSIGN TO 'WAREHOUSE-CONTROL.TXT'
              ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT WAREHOUSE2-FILE
-             ASSIGN TO 'PR4F19-NV10.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT WAREHOUSE3-FILE
-             ASSIGN TO 'PR419-WA30.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT WH1-SORTED-FILE
-             ASSIGN TO 'SORTED-PR4F19-CA20.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT WH2-SORTED-FILE
-             ASSIGN TO 'SORTED-PR4F19-WA30.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT WH3-SORTED-FILE
-             ASSIGN TO 'SORTED-PR4F19-WA30.TXT'
+          SELECT WAREHOUSE-INPUT-FILE
+             ASSIGN TO DYNAMIC WH-FEED-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL.
           SELECT MERGED-WH-FILE
-             ASSIGN TO 'MERGED-SORTED-WH.TXT'
+             ASSIGN TO DYNAMIC MERGED-WH-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL.
           SELECT SORT-FILE
              ASSIGN TO 'SORT.TMP'.
           SELECT WH-REPORT
-             ASSIGN TO PRINTER 'WH-REPORT.txt'.
+             ASSIGN TO DYNAMIC WH-REPORT-FILENAME.
+          SELECT EXCEPTION-FILE
+             ASSIGN TO DYNAMIC EXCEPTION-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT VENDOR-MASTER-FILE
+             ASSIGN TO 'VENDOR-MASTER.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT SIZE-TYPE-FILE
+             ASSIGN TO 'SIZE-TYPE-LOOKUP.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CHECKPOINT-FILE
+             ASSIGN TO 'CHECKPOINT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT RECON-FILE
+             ASSIGN TO DYNAMIC RECON-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT VENDOR-SORTED-FILE
+             ASSIGN TO 'VENDOR-SORTED-WH.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT VENDOR-ROLLUP-REPORT
+             ASSIGN TO PRINTER 'VENDOR-ROLLUP-REPORT.TXT'.
+          SELECT CSV-FILE
+             ASSIGN TO DYNAMIC CSV-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT PERIOD-TOTALS-FILE
+             ASSIGN TO DYNAMIC PERIOD-TOTALS-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT PRIOR-TOTALS-FILE
+             ASSIGN TO DYNAMIC PRIOR-TOTALS-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PRIOR-TOTALS-STATUS.
+          SELECT VARIANCE-REPORT
+             ASSIGN TO PRINTER 'VARIANCE-REPORT.TXT'.
        
        DATA DIVISION.
        FILE SECTION.
        
        
        
-       FD  WAREHOUSE1-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-      
-        01  UWH1-RECORD.
-            05 UWH1-WAREHOUSE-ID       PIC X(4).
-            05 UWH1-VENDOR-ID          PIC X.
-            05 UWH1-PRODUCT-ID         PIC X(3).
-            05 UWH1-DATA-ARRAY OCCURS 5 TIMES.
-               10 UWH1-PRODUCT-NAME    PIC X(13).
-               10 UWH1-PRODUCT-SIZE    PIC A.
-               10 UWH1-PRODUCT-TYPE    PIC A.
-               10 UWH1-NUM-STOCK       PIC S9(4).
-               10 UWH1-PURCHACE-PRICE  PIC S999V99.
-      
-      
-       FD  WAREHOUSE2-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-           
-       01  UWH1-RECORD.
-            05 UWH2-WAREHOUSE-ID       PIC X(4).
-            05 UWH2-VENDOR-ID          PIC X.
-            05 UWH2-PRODUCT-ID         PIC X(3).
-            05 UWH2-DATA-ARRAY OCCURS 5 TIMES.
-               10 UWH2-PRODUCT-NAME    PIC X(13).
-               10 UWH2-PRODUCT-SIZE    PIC A.
-               10 UWH2-PRODUCT-TYPE    PIC A.
-               10 UWH2-NUM-STOCK       PIC S9(4).
-               10 UWH2-PURCHACE-PRICE  PIC S999V99.
-          
-       FD WAREHOUSE3-FILE
-          RECORD CONTAINS 128 CHARACTERS.
-       
-       01  UWH2-RECORD.
-            05 UWH3-WAREHOUSE-ID       PIC X(4).
-            05 UWH3-VENDOR-ID          PIC X.
-            05 UWH3-PRODUCT-ID         PIC X(3).
-            05 UWH3-DATA-ARRAY OCCURS 5 TIMES.
-               10 UWH3-PRODUCT-NAME    PIC X(13).
-               10 UWH3-PRODUCT-SIZE    PIC A.
-               10 UWH3-PRODUCT-TYPE    PIC A.
-               10 UWH3-NUM-STOCK       PIC S9(4).
-               10 UWH3-PURCHACE-PRICE  PIC S999V99.   
-         
-       
-       
-       FD  WH1-SORTED-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-           
-       01  WH1-RECORD.
-           05  WR1-WAREHOUSE-ID             PIC X(4).
-           05  WR1-VENDER-ID                PIC X.
-           05  WR1-PRODUCT-ID               PIC X(3).
-           05  WR1-PRODUCT-DATA OCCURS 5 TIMES.
-               10  WR1-PD-NAME              PIC X(13).
-               10  WR1-PD-SIZE              PIC A.
-               10  WR1-PD-TYPE              PIC A.
-               10  WR1-PD-NUM-IN-STOCK      PIC S9(4).
-               10  WR1-PD-PRICE             PIC S999V99.
-               
-               
-               
-       FD  WH2-SORTED-FILE
-           RECORD CONTAINS 128 CHARACTERS.
-           
-       01  WH2-RECORD.
-           05  WR2-WAREHOUSE-ID             PIC X(4).
-           05  WR2-VENDER-ID                PIC X.
-           05  WR2-PRODUCT-ID               PIC X(3).
-           05  WR2-PRODUCT-DATA OCCURS 5 TIMES.
-               10  WR2-PD-NAME              PIC X(13).
-               10  WR2-PD-SIZE              PIC A.
-               10  WR2-PD-TYPE              PIC A.
-               10  WR2-PD-NUM-IN-STOCK      PIC S9(4).
-               10  WR2-PD-PRICE             PIC S999V99.
-               
-       FD  WH3-SORTED-FILE
+       FD  WH-CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  WHC-RECORD.
+           05  WHC-WAREHOUSE-ID            PIC X(4).
+           05  FILLER                      PIC X.
+           05  WHC-FILENAME                PIC X(40).
+           05  FILLER                      PIC X(35).
+
+       FD  WAREHOUSE-INPUT-FILE
            RECORD CONTAINS 128 CHARACTERS.
-           
-       01  WH3-RECORD.
-           05  WR3-WAREHOUSE-ID             PIC X(4).
-           05  WR3-VENDER-ID                PIC X.
-           05  WR3-PRODUCT-ID               PIC X(3).
-           05  WR3-PRODUCT-DATA OCCURS 5 TIMES.
-               10  WR3-PD-NAME              PIC X(13).
-               10  WR3-PD-SIZE              PIC A.
-               10  WR3-PD-TYPE              PIC A.
-               10  WR3-PD-NUM-IN-STOCK      PIC S9(4).
-               10  WR3-PD-PRICE             PIC S999V99.        
-       
-       
+
+       01  UWH-RECORD.
+           05  UWH-WAREHOUSE-ID             PIC X(4).
+           05  UWH-VENDOR-ID                PIC X.
+           05  UWH-PRODUCT-ID               PIC X(3).
+           05  UWH-DATA-ARRAY OCCURS 5 TIMES.
+               10  UWH-PRODUCT-NAME         PIC X(13).
+               10  UWH-PRODUCT-SIZE         PIC A.
+               10  UWH-PRODUCT-TYPE         PIC A.
+               10  UWH-NUM-STOCK            PIC S9(4).
+               10  UWH-PURCHACE-PRICE       PIC S999V99.
+
        FD  MERGED-WH-FILE
            RECORD CONTAINS 128 CHARACTERS.
-           
+
        01  MERGED-WH-RECORD.
            05  MWR-WAREHOUSE-ID             PIC X(4).
            05  MWR-VENDOR-ID                PIC X.
@@ -175,62 +128,264 @@
                10  MWR-PD-TYPE              PIC A.
                10  MWR-PD-NUM-IN-STOCK      PIC S9(4).
                10  MWR-PD-PRICE             PIC S999V99.
-               
+
        SD  SORT-FILE
-           RECORD CONTAINS 128 CHARACTERS. 
-           
+           RECORD CONTAINS 128 CHARACTERS.
+
        01  SORT-RECORD.
            05  SR-WAREHOUSE-ID             PIC X(4).
            05  SR-VENDOR-ID                PIC X.
-           05  SR-PRODUCT-ID               PIC XX.
+           05  SR-PRODUCT-ID               PIC X(3).
            05  SR-PRODUCT-DATA OCCURS 5 TIMES.
                10  SR-PD-NAME              PIC X(13).
                10  SR-PD-SIZE              PIC A.
                10  SR-PD-TYPE              PIC A.
                10  SR-PD-NUM-IN-STOCK      PIC S9(4).
                10  SR-PD-PRICE             PIC S999V99.
-           
-           
-               
+
+
+
        FD  WH-REPORT
            RECORD CONTAINS 80 CHARACTERS.
-           
+
        01  REPORT-RECORD                   PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  EXCEPTION-RECORD                PIC X(80).
+
+       FD  VENDOR-MASTER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  VENDOR-MASTER-RECORD.
+           05  VM-VENDOR-ID                 PIC X.
+           05  FILLER                       PIC X.
+           05  VM-VENDOR-NAME                PIC X(12).
+           05  FILLER                       PIC X.
+           05  VM-ADDRESS                   PIC X(24).
+           05  FILLER                       PIC X.
+           05  VM-CONTACT                   PIC X(16).
+           05  FILLER                       PIC X.
+           05  VM-REORDER-TERMS             PIC X(20).
+
+       FD  SIZE-TYPE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  SIZE-TYPE-RECORD.
+           05  ST-TABLE-ID                  PIC X.
+           05  FILLER                       PIC X.
+           05  ST-CODE                      PIC X.
+           05  FILLER                       PIC X.
+           05  ST-DESCRIPTION               PIC X(11).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-WAREHOUSE-HOLD          PIC X(4).
+           05  CKPT-VENDOR-HOLD             PIC X(12).
+           05  CKPT-VENDOR-CODE-HOLD        PIC X.
+           05  CKPT-PRODUCT-HOLD            PIC X(3).
+           05  CKPT-RECORD-COUNT            PIC 9(9).
+           05  CKPT-WAREHOUSE-TOTAL         PIC 9(8)V99.
+           05  CKPT-VENDOR-TOTAL            PIC 9(7)V99.
+           05  CKPT-GRAND-TOTAL             PIC 9(9)V99.
+           05  CKPT-PERIOD                  PIC X(6).
+           05  FILLER                       PIC X(17).
+
+       FD  RECON-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  RECON-RECORD                    PIC X(80).
+
+       FD  VENDOR-SORTED-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  VENDOR-SORTED-RECORD.
+           05  VSR-WAREHOUSE-ID             PIC X(4).
+           05  VSR-VENDOR-ID                PIC X.
+           05  VSR-PRODUCT-ID               PIC X(3).
+           05  VSR-PRODUCT-DATA OCCURS 5 TIMES.
+               10  VSR-PD-NAME              PIC X(13).
+               10  VSR-PD-SIZE              PIC A.
+               10  VSR-PD-TYPE              PIC A.
+               10  VSR-PD-NUM-IN-STOCK      PIC S9(4).
+               10  VSR-PD-PRICE             PIC S999V99.
+
+       FD  VENDOR-ROLLUP-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  VENDOR-ROLLUP-RECORD            PIC X(80).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+
+       01  CSV-RECORD                      PIC X(400).
+
+       FD  PERIOD-TOTALS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  PERIOD-TOTALS-RECORD.
+           05  PT-TYPE                      PIC X.
+           05  FILLER                       PIC X.
+           05  PT-ID                        PIC X(12).
+           05  FILLER                       PIC X.
+           05  PT-TOTAL                     PIC 9(9)V99.
+           05  FILLER                       PIC X.
+           05  PT-WAREHOUSE-ID               PIC X(4).
+           05  FILLER                       PIC X(38).
+
+       FD  PRIOR-TOTALS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  PRIOR-TOTALS-RECORD.
+           05  PRT-TYPE                     PIC X.
+           05  FILLER                       PIC X.
+           05  PRT-ID                       PIC X(12).
+           05  FILLER                       PIC X.
+           05  PRT-TOTAL                    PIC 9(9)V99.
+           05  FILLER                       PIC X.
+           05  PRT-WAREHOUSE-ID              PIC X(4).
+           05  FILLER                       PIC X(38).
+
+       FD  VARIANCE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  VARIANCE-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
        
-       WORKING-STORAGE SECTION. 
-       
-       01 FLAGS-N-SWITCHES. 
-          05  EOF-FLAG                  PIC X       VALUE ' '.
+       01 FLAGS-N-SWITCHES.
+          05  EOF-FLAG                  PIC X       VALUE 'N'.
           05  FIRST-RECORD              PIC X(3)    VALUE 'YES'.
-              88  NO-MORE-DATA                      VALUE 'N'.
           05  SUB                       PIC 9       VALUE 1.
           05  ERRORS                    PIC S99     VALUE +0.
-       
-       
+          05  CONTROL-EOF               PIC X       VALUE 'N'.
+          05  WAREHOUSE-EOF             PIC X       VALUE 'N'.
+          05  VENDOR-EOF                PIC X       VALUE 'N'.
+          05  SIZE-TYPE-EOF             PIC X       VALUE 'N'.
+          05  VSORT-EOF                 PIC X       VALUE 'N'.
+          05  VFIRST-RECORD             PIC X(3)    VALUE 'YES'.
+          05  PRIOR-TOTALS-EOF          PIC X       VALUE 'N'.
+          05  PRIOR-TOTALS-AVAILABLE    PIC X       VALUE 'N'.
+          05  RESTARTING                PIC X       VALUE 'N'.
+          05  RESUMING-CHECKPOINT       PIC X       VALUE 'N'.
+          05  SKIP-COUNT                PIC 9(9)    VALUE 0.
+          05  PRIOR-TOTALS-STATUS       PIC XX.
+              88  PRIOR-TOTALS-OK               VALUE '00'.
+              88  PRIOR-TOTALS-NOT-FOUND        VALUE '35'.
+
+       01 DYNAMIC-FILENAMES.
+          05  WH-FEED-FILENAME       PIC X(40).
+          05  MERGED-WH-FILENAME     PIC X(40)
+                                         VALUE 'MERGED-SORTED-WH.TXT'.
+          05  PERIOD-TOTALS-FILENAME PIC X(40).
+          05  PRIOR-TOTALS-FILENAME  PIC X(40).
+          05  EXCEPTION-FILENAME     PIC X(40).
+          05  RECON-FILENAME         PIC X(40).
+          05  CSV-FILENAME           PIC X(40).
+          05  WH-REPORT-FILENAME     PIC X(40).
+
+       01 PERIOD-FIELDS.
+          05  REPORT-PERIOD          PIC X(6).
+          05  PRIOR-PERIOD           PIC X(6).
+          05  RESTART-PARM           PIC X(1).
+
        01 ERROR-REPORT.
-          05  ERROR-REC                 PIC X(80). 
-          
-       01 REPORT-FIELDS. 
+          05  ERROR-REC                 PIC X(80).
+          05  ERR-WAREHOUSE-ID          PIC X(4).
+          05  ERR-VENDOR-ID             PIC X.
+          05  ERR-PRODUCT-ID            PIC X(3).
+
+       01 REPORT-FIELDS.
           05  PROPER-SPACING            PIC S9      VALUE +3.
           05  CURRENT-PAGE-NUMBER       PIC S99     VALUE +0.
-          
+
        01 TEMP-DATE.
           05  TEMP-YEAR                  PIC 9999.
           05  TEMP-MONTH                 PIC 99.
           05  TEMP-DAY                   PIC 99.
-          
+
        01 TEMP-FIELDS.
            05 PRODUCT-HOLD              PIC X(3).
            05 WAREHOUSE-HOLD            PIC X(4).
            05 VENDOR-HOLD               PIC X(12).
-           
+           05 VENDOR-CODE-HOLD          PIC X.
+           05 VWAREHOUSE-HOLD           PIC X(4).
+           05 VVENDOR-HOLD              PIC X(12).
+           05 VPRODUCT-HOLD             PIC X(3).
+
        01 TOTAL-FIELDS.
           05 PRODUCT-TOTAL              PIC 9(6)V99.
           05 WAREHOUSE-TOTAL            PIC 9(8)V99.
           05 VENDOR-TOTAL               PIC 9(7)V99.
           05 GRAND-TOTAL                PIC 9(9)V99.
           05 NAME-TOTAL                 PIC 9(7)V99.
-          
+          05 VENDOR-WH-TOTAL            PIC 9(8)V99.
+          05 VENDOR-GRAND-TOTAL         PIC 9(9)V99.
+          05 RECORD-COUNT               PIC 9(9)    VALUE 0.
+
+       01 CHECKPOINT-INTERVAL            PIC 9(4)    VALUE 100.
+
+       01 WAREHOUSE-TABLE-AREA.
+          05  WAREHOUSE-COUNT           PIC 9(3)    VALUE 0.
+          05  WAREHOUSE-TABLE OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WAREHOUSE-COUNT
+                           INDEXED BY WH-IDX.
+              10  WHT-WAREHOUSE-ID      PIC X(4).
+       01  WAREHOUSE-FOUND               PIC X       VALUE 'N'.
+
+       01 VENDOR-TABLE-AREA.
+          05  VENDOR-COUNT              PIC 9(3)    VALUE 0.
+          05  VENDOR-TABLE OCCURS 1 TO 20 TIMES
+                           DEPENDING ON VENDOR-COUNT
+                           INDEXED BY VT-IDX.
+              10  VT-VENDOR-ID          PIC X.
+              10  VT-VENDOR-NAME        PIC X(12).
+              10  VT-ADDRESS            PIC X(24).
+              10  VT-CONTACT            PIC X(16).
+              10  VT-REORDER-TERMS      PIC X(20).
+       01  VENDOR-FOUND                 PIC X       VALUE 'N'.
+
+       01 SIZE-TABLE-AREA.
+          05  SIZE-COUNT                PIC 9(3)    VALUE 0.
+          05  SIZE-TABLE OCCURS 1 TO 20 TIMES
+                         DEPENDING ON SIZE-COUNT
+                         INDEXED BY SZ-IDX.
+              10  SZT-CODE              PIC X.
+              10  SZT-DESCRIPTION       PIC X(11).
+
+       01 TYPE-TABLE-AREA.
+          05  TYPE-COUNT                PIC 9(3)    VALUE 0.
+          05  TYPE-TABLE OCCURS 1 TO 20 TIMES
+                         DEPENDING ON TYPE-COUNT
+                         INDEXED BY TY-IDX.
+              10  TYT-CODE              PIC X.
+              10  TYT-DESCRIPTION       PIC X(11).
+       01  SIZE-FOUND                   PIC X       VALUE 'N'.
+       01  TYPE-FOUND                   PIC X       VALUE 'N'.
+       01  UNKNOWN-SIZE-TEXT             PIC X(11).
+       01  UNKNOWN-TYPE-TEXT             PIC X(11).
+
+       01 PRIOR-TOTALS-TABLE-AREA.
+          05  PRIOR-TOTALS-COUNT        PIC 9(4)    VALUE 0.
+          05  PRIOR-TOTALS-TABLE OCCURS 1 TO 100 TIMES
+                         DEPENDING ON PRIOR-TOTALS-COUNT
+                         INDEXED BY PR-IDX.
+              10  PRT-TBL-TYPE          PIC X.
+              10  PRT-TBL-ID            PIC X(12).
+              10  PRT-TBL-TOTAL         PIC 9(9)V99.
+              10  PRT-TBL-WAREHOUSE-ID  PIC X(4).
+       01  PRIOR-TOTAL-FOUND             PIC X       VALUE 'N'.
+       01  PRIOR-MATCH-TOTAL             PIC 9(9)V99.
+       01  VARIANCE-AMOUNT                PIC S9(9)V99.
+       01  VARIANCE-DISPLAY               PIC $$$,$$$,$$9.99-.
+       01  CSV-PTR                        PIC 9(4).
+       01  RECON-ISSUE-TEXT               PIC X(48)   VALUE SPACES.
+       01  RESOLVED-VENDOR-NAME           PIC X(12).
+       01  VVENDOR-CODE-HOLD              PIC X.
+
       ************************ OUTPUT AREA **************************
       
        01  HEADER-L1.
@@ -284,8 +439,8 @@
            05  FILLER                   PIC X(7)      VALUE SPACES.
            05                           PIC X(4)     
                                             VALUE 'PROD'.
-           05  FILLER                   PIC X(4)      VALUE SPACES.
-           05                           PIC XX 
+           05  FILLER                   PIC X(10)     VALUE SPACES.
+           05                           PIC XX
                                             VALUE 'IN'.
            05  FILLER                   PIC X(7)      VALUE SPACES. 
            05                           PIC X(5)
@@ -304,8 +459,8 @@
            05  FILLER                   PIC X(6)       VALUE SPACES.
            05                           PIC X(4) 
                                             VALUE 'TYPE'.
-           05  FILLER                   PIC X(3)       VALUE SPACES.
-           05                           PIC X(5)      
+           05  FILLER                   PIC X(9)       VALUE SPACES.
+           05                           PIC X(5)
                                             VALUE 'STOCK'.
            05  FILLER                   PIC X(5)       VALUE SPACES. 
            05                           PIC X(4)      
@@ -320,7 +475,7 @@
            05  FILLER                   PIC X(2)        VALUE SPACES.
            05  DL-PROD-SIZE             PIC X(11).
            05  FILLER                   PIC X(2)        VALUE SPACES.
-           05  DL-PROD-TYPE             PIC X(5). 
+           05  DL-PROD-TYPE             PIC X(11).
            05  FILLER                   PIC X(3)        VALUE SPACES.
            05  DL-NUM-IN-STOCK          PIC Z9999.
            05  FILLER                   PIC X(3)        VALUE SPACES.
@@ -355,211 +510,687 @@
            05 TL-PRODUCT-TOTAL PIC 9(6)V99.
 
 
-       01  GRAND-TOTAL-LINE. 
+       01  GRAND-TOTAL-LINE.
           05  FILLER                   PIC X(22)        VALUE SPACES.
-          05                           PIC X(18) 
+          05                           PIC X(18)
                                        VALUE 'GRAND TOTAL COST: '.
           05  FILLER                   PIC X(12)        VALUE SPACES.
-          05  TL-GRAND-TOTAL           PIC 9(8)V99.
-    
+          05  TL-GRAND-TOTAL           PIC 9(9)V99.
+
+       01  GRAND-TOTAL-PAGE-HEADER.
+          05  FILLER                   PIC X(28)        VALUE SPACES.
+          05                           PIC X(24)
+                                       VALUE 'INVENTORY GRAND TOTALS'.
+          05  FILLER                   PIC X(28)        VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+          05  EL-WAREHOUSE-ID          PIC X(4).
+          05  FILLER                   PIC X        VALUE SPACES.
+          05  EL-VENDOR-ID             PIC X.
+          05  FILLER                   PIC X        VALUE SPACES.
+          05  EL-PRODUCT-ID            PIC X(3).
+          05  FILLER                   PIC X        VALUE SPACES.
+          05                           PIC X(23)
+                                 VALUE 'INVALID WAREHOUSE CODE'.
+          05  FILLER                   PIC X(45)    VALUE SPACES.
+
+       01  RECON-HEADER-LINE.
+          05  FILLER                   PIC X(2)     VALUE SPACES.
+          05                           PIC X(10)
+                                 VALUE 'WAREHOUSE '.
+          05                           PIC X(8)
+                                 VALUE 'VENDOR  '.
+          05                           PIC X(10)
+                                 VALUE 'PRODUCT   '.
+          05                           PIC X(30)
+                                 VALUE 'ISSUE'.
+          05  FILLER                   PIC X(20)    VALUE SPACES.
+
+       01  RECON-LINE.
+          05  RL-WAREHOUSE-ID          PIC X(4).
+          05  FILLER                   PIC X(6)     VALUE SPACES.
+          05  RL-VENDOR-ID             PIC X.
+          05  FILLER                   PIC X(7)     VALUE SPACES.
+          05  RL-PRODUCT-ID            PIC X(3).
+          05  FILLER                   PIC X(7)     VALUE SPACES.
+          05  RL-ISSUE-TEXT            PIC X(48).
+
+       01  VENDOR-ROLLUP-HEADER.
+          05  FILLER                   PIC X(25)    VALUE SPACES.
+          05                           PIC X(30)
+                              VALUE 'CROSS-WAREHOUSE VENDOR ROLLUP'.
+          05  FILLER                   PIC X(25)    VALUE SPACES.
+
+       01  VENDOR-ROLLUP-VENDOR-LINE.
+          05  FILLER                   PIC X(2)     VALUE SPACES.
+          05                           PIC X(8)
+                                          VALUE 'VENDOR: '.
+          05  VRL-VENDOR               PIC X(12).
+          05  FILLER                   PIC X(58)    VALUE SPACES.
+
+       01  VENDOR-ROLLUP-WH-LINE.
+          05  FILLER                   PIC X(10)    VALUE SPACES.
+          05                           PIC X(18)
+                                     VALUE '  WAREHOUSE TOTAL '.
+          05  VRL-WAREHOUSE           PIC X(4).
+          05                           PIC X(2)    VALUE SPACES.
+          05  VRL-WH-TOTAL            PIC $$,$$$,$$$V99.
+          05  FILLER                   PIC X(28)    VALUE SPACES.
+
+       01  VENDOR-ROLLUP-TOTAL-LINE.
+          05  FILLER                   PIC X(5)     VALUE SPACES.
+          05                           PIC X(25)
+                             VALUE 'TOTAL ACROSS ALL SITES: '.
+          05  VRL-VENDOR-GRAND-TOTAL  PIC $,$$$,$$$V99.
+          05  FILLER                   PIC X(30)    VALUE SPACES.
+
+       01  CSV-HEADER-LINE             PIC X(200).
+
+       01  CSV-NUM-EDIT                PIC -(4)9.
+       01  CSV-PRICE-EDIT               PIC -(3)9.99.
+
+       01  VARIANCE-HEADER-LINE.
+          05  FILLER                   PIC X(20)    VALUE SPACES.
+          05                           PIC X(40)
+                           VALUE 'PERIOD-OVER-PERIOD VARIANCE REPORT'.
+          05  FILLER                   PIC X(20)    VALUE SPACES.
+
+       01  VARIANCE-PERIOD-LINE.
+          05  FILLER                   PIC X(2)     VALUE SPACES.
+          05                           PIC X(17)
+                                    VALUE 'CURRENT PERIOD: '.
+          05  VPL-CURRENT             PIC X(6).
+          05                           PIC X(5)    VALUE SPACES.
+          05                           PIC X(14)
+                                    VALUE 'PRIOR PERIOD: '.
+          05  VPL-PRIOR               PIC X(6).
+          05  FILLER                   PIC X(30)    VALUE SPACES.
+
+       01  VARIANCE-DETAIL-LINE.
+          05  FILLER                   PIC X(2)     VALUE SPACES.
+          05  VDL-TYPE                 PIC X(10).
+          05  VDL-ID                   PIC X(12).
+          05                           PIC X(8)
+                                    VALUE 'CURRENT:'.
+          05  VDL-CURRENT              PIC $,$$$,$$$,$$9.99.
+          05                           PIC X(8)
+                                    VALUE 'CHANGE:'.
+          05  VDL-VARIANCE             PIC $$$,$$$,$$9.99-.
+
        PROCEDURE DIVISION.
-       
-       
+
+
        001-MAIN-MODULE.
-          PERFORM 100-SORT-WH-FILES
-          PERFORM 200-HSKPING-ROUTINE
+          PERFORM 050-INIT-PARAMETERS
+          PERFORM 220-LOAD-VENDOR-TABLE
+          PERFORM 230-LOAD-SIZE-TYPE-TABLE
+
+          IF RESTARTING = 'Y'
+             PERFORM 210-HSKPING-RESTART
+          ELSE
+             PERFORM 100-SORT-WH-FILES
+             PERFORM 200-HSKPING-ROUTINE
+          END-IF
+
           PERFORM 400-READ-FILE
-          
-          
           PERFORM 350-FINAL-ROUTINE
+
+          PERFORM 460-VENDOR-ROLLUP-ROUTINE
+
+          IF PRIOR-TOTALS-AVAILABLE = 'Y'
+             PERFORM 950-VARIANCE-ROUTINE
+          END-IF
+
+          STOP RUN
        .
-          
-          
-          
-          
+
+
+       050-INIT-PARAMETERS.
+          DISPLAY 1 UPON ARGUMENT-NUMBER
+          ACCEPT REPORT-PERIOD FROM ARGUMENT-VALUE
+          DISPLAY 2 UPON ARGUMENT-NUMBER
+          ACCEPT PRIOR-PERIOD FROM ARGUMENT-VALUE
+          DISPLAY 3 UPON ARGUMENT-NUMBER
+          ACCEPT RESTART-PARM FROM ARGUMENT-VALUE
+
+          IF REPORT-PERIOD = SPACES
+             ACCEPT TEMP-DATE FROM DATE YYYYMMDD
+             MOVE TEMP-YEAR TO REPORT-PERIOD(1:4)
+             MOVE TEMP-MONTH TO REPORT-PERIOD(5:2)
+          END-IF
+
+          IF RESTART-PARM = 'R' OR RESTART-PARM = 'r'
+             MOVE 'Y' TO RESTARTING
+          END-IF
+
+          MOVE SPACES TO MERGED-WH-FILENAME
+          STRING 'MERGED-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.TXT' DELIMITED BY SIZE
+              INTO MERGED-WH-FILENAME
+          END-STRING
+
+          MOVE SPACES TO PERIOD-TOTALS-FILENAME
+          STRING 'TOTALS-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.TXT' DELIMITED BY SIZE
+              INTO PERIOD-TOTALS-FILENAME
+          END-STRING
+
+          MOVE SPACES TO EXCEPTION-FILENAME
+          STRING 'EXCEPTION-REPORT-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.TXT' DELIMITED BY SIZE
+              INTO EXCEPTION-FILENAME
+          END-STRING
+
+          MOVE SPACES TO RECON-FILENAME
+          STRING 'RECONCILIATION-REPORT-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.TXT' DELIMITED BY SIZE
+              INTO RECON-FILENAME
+          END-STRING
+
+          MOVE SPACES TO CSV-FILENAME
+          STRING 'MERGED-WH-EXTRACT-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.CSV' DELIMITED BY SIZE
+              INTO CSV-FILENAME
+          END-STRING
+
+          MOVE SPACES TO WH-REPORT-FILENAME
+          STRING 'WH-REPORT-' DELIMITED BY SIZE
+                 REPORT-PERIOD DELIMITED BY SPACE
+                 '.TXT' DELIMITED BY SIZE
+              INTO WH-REPORT-FILENAME
+          END-STRING
+
+          IF PRIOR-PERIOD NOT = SPACES
+             MOVE SPACES TO PRIOR-TOTALS-FILENAME
+             STRING 'TOTALS-' DELIMITED BY SIZE
+                    PRIOR-PERIOD DELIMITED BY SPACE
+                    '.TXT' DELIMITED BY SIZE
+                 INTO PRIOR-TOTALS-FILENAME
+             END-STRING
+             MOVE 'Y' TO PRIOR-TOTALS-AVAILABLE
+          END-IF
+       .
+
+       220-LOAD-VENDOR-TABLE.
+          OPEN INPUT VENDOR-MASTER-FILE
+          PERFORM UNTIL VENDOR-EOF = 'Y'
+             READ VENDOR-MASTER-FILE
+                AT END
+                   MOVE 'Y' TO VENDOR-EOF
+                NOT AT END
+                   IF VENDOR-COUNT >= 20
+                      DISPLAY 'ERROR: VENDOR TABLE FULL - MAXIMUM OF '
+                         '20 VENDORS EXCEEDED - RUN ABORTED'
+                      STOP RUN
+                   END-IF
+                   ADD 1 TO VENDOR-COUNT
+                   MOVE VM-VENDOR-ID     TO VT-VENDOR-ID(VENDOR-COUNT)
+                   MOVE VM-VENDOR-NAME   TO VT-VENDOR-NAME(VENDOR-COUNT)
+                   MOVE VM-ADDRESS       TO VT-ADDRESS(VENDOR-COUNT)
+                   MOVE VM-CONTACT       TO VT-CONTACT(VENDOR-COUNT)
+                   MOVE VM-REORDER-TERMS TO
+                           VT-REORDER-TERMS(VENDOR-COUNT)
+             END-READ
+          END-PERFORM
+          CLOSE VENDOR-MASTER-FILE
+       .
+
+       230-LOAD-SIZE-TYPE-TABLE.
+          OPEN INPUT SIZE-TYPE-FILE
+          PERFORM UNTIL SIZE-TYPE-EOF = 'Y'
+             READ SIZE-TYPE-FILE
+                AT END
+                   MOVE 'Y' TO SIZE-TYPE-EOF
+                NOT AT END
+                   EVALUATE ST-TABLE-ID
+                      WHEN 'S'
+                         IF SIZE-COUNT >= 20
+                            DISPLAY 'ERROR: SIZE TABLE FULL - MAXIMUM '
+                               'OF 20 SIZES EXCEEDED - RUN ABORTED'
+                            STOP RUN
+                         END-IF
+                         ADD 1 TO SIZE-COUNT
+                         MOVE ST-CODE TO SZT-CODE(SIZE-COUNT)
+                         MOVE ST-DESCRIPTION TO
+                                 SZT-DESCRIPTION(SIZE-COUNT)
+                      WHEN 'T'
+                         IF TYPE-COUNT >= 20
+                            DISPLAY 'ERROR: TYPE TABLE FULL - MAXIMUM '
+                               'OF 20 TYPES EXCEEDED - RUN ABORTED'
+                            STOP RUN
+                         END-IF
+                         ADD 1 TO TYPE-COUNT
+                         MOVE ST-CODE TO TYT-CODE(TYPE-COUNT)
+                         MOVE ST-DESCRIPTION TO
+                                 TYT-DESCRIPTION(TYPE-COUNT)
+                   END-EVALUATE
+             END-READ
+          END-PERFORM
+          CLOSE SIZE-TYPE-FILE
+       .
+
        100-SORT-WH-FILES.
-       
-          SORT SORT-FILE
-          ON ASCENDING KEY SR-WAREHOUSE-ID
-                           SR-VENDOR-ID
-                           SR-PRODUCT-ID               
-         USING WAREHOUSE1-FILE
-         GIVING WH1-SORTED-FILE
-         
-         
-         
-         SORT SORT-FILE
-         ON ASCENDING KEY SR-WAREHOUSE-ID
-                          SR-VENDOR-ID
-                          SR-PRODUCT-ID                
-         USING WAREHOUSE2-FILE
-         GIVING WH2-SORTED-FILE
-          
-          
-          
+
           SORT SORT-FILE
-          ON ASCENDING KEY SR-WAREHOUSE-ID
-                           SR-VENDOR-ID
-                           SR-PRODUCT-ID
-          USING WAREHOUSE3-FILE
-          GIVING WH3-SORTED-FILE
-          
-          
-          MERGE SORT-FILE
-          ON ASCENDING KEY SR-WAREHOUSE-ID
+             ON ASCENDING KEY SR-WAREHOUSE-ID
                               SR-VENDOR-ID
                               SR-PRODUCT-ID
-          USING WH1-SORTED-FILE, WH2-SORTED-FILE, WH3-SORTED-FILE
-          GIVING MERGED-WH-FILE
+             INPUT PROCEDURE IS 120-LOAD-WAREHOUSE-FEEDS
+             GIVING MERGED-WH-FILE
           .
-          
+
+       120-LOAD-WAREHOUSE-FEEDS.
+          OPEN INPUT WH-CONTROL-FILE
+          PERFORM UNTIL CONTROL-EOF = 'Y'
+             READ WH-CONTROL-FILE
+                AT END
+                   MOVE 'Y' TO CONTROL-EOF
+                NOT AT END
+                   PERFORM 130-LOAD-ONE-WAREHOUSE
+             END-READ
+          END-PERFORM
+          CLOSE WH-CONTROL-FILE
+       .
+
+       125-ADD-WAREHOUSE-TABLE-ENTRY.
+          IF WAREHOUSE-COUNT >= 20
+             DISPLAY 'ERROR: WAREHOUSE TABLE FULL - MAXIMUM OF 20 '
+                'WAREHOUSES EXCEEDED - RUN ABORTED'
+             STOP RUN
+          END-IF
+          ADD 1 TO WAREHOUSE-COUNT
+          MOVE WHC-WAREHOUSE-ID TO WHT-WAREHOUSE-ID(WAREHOUSE-COUNT)
+       .
+
+       130-LOAD-ONE-WAREHOUSE.
+          PERFORM 125-ADD-WAREHOUSE-TABLE-ENTRY
+          MOVE WHC-FILENAME TO WH-FEED-FILENAME
+          MOVE 'N' TO WAREHOUSE-EOF
+          OPEN INPUT WAREHOUSE-INPUT-FILE
+          PERFORM UNTIL WAREHOUSE-EOF = 'Y'
+             READ WAREHOUSE-INPUT-FILE
+                AT END
+                   MOVE 'Y' TO WAREHOUSE-EOF
+                NOT AT END
+                   MOVE UWH-WAREHOUSE-ID   TO SR-WAREHOUSE-ID
+                   MOVE UWH-VENDOR-ID      TO SR-VENDOR-ID
+                   MOVE UWH-PRODUCT-ID     TO SR-PRODUCT-ID
+                   PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+                      MOVE UWH-PRODUCT-NAME(SUB)   TO SR-PD-NAME(SUB)
+                      MOVE UWH-PRODUCT-SIZE(SUB)   TO SR-PD-SIZE(SUB)
+                      MOVE UWH-PRODUCT-TYPE(SUB)   TO SR-PD-TYPE(SUB)
+                      MOVE UWH-NUM-STOCK(SUB)      TO
+                              SR-PD-NUM-IN-STOCK(SUB)
+                      MOVE UWH-PURCHACE-PRICE(SUB) TO SR-PD-PRICE(SUB)
+                   END-PERFORM
+                   RELEASE SORT-RECORD
+             END-READ
+          END-PERFORM
+          CLOSE WAREHOUSE-INPUT-FILE
+       .
+
        200-HSKPING-ROUTINE.
-          
+
              OPEN INPUT MERGED-WH-FILE
                   OUTPUT WH-REPORT
-                  
+                         EXCEPTION-FILE
+                         RECON-FILE
+                         CSV-FILE
+                         PERIOD-TOTALS-FILE
+
+             MOVE ZEROS TO WAREHOUSE-TOTAL VENDOR-TOTAL GRAND-TOTAL
+                           RECORD-COUNT VENDOR-WH-TOTAL
+                           VENDOR-GRAND-TOTAL
+
+             PERFORM 240-WRITE-CSV-HEADER
+
              ACCEPT TEMP-DATE FROM DATE YYYYMMDD
-            
+
              MOVE TEMP-DAY TO HL2-DAY
              MOVE TEMP-MONTH TO HL2-MONTH
              MOVE TEMP-YEAR TO HL2-YEAR
-             
+
              PERFORM 250-HEADER-ROUTINE
-             
+
              .
+
+       215-LOAD-WAREHOUSE-TABLE.
+          OPEN INPUT WH-CONTROL-FILE
+          PERFORM UNTIL CONTROL-EOF = 'Y'
+             READ WH-CONTROL-FILE
+                AT END
+                   MOVE 'Y' TO CONTROL-EOF
+                NOT AT END
+                   PERFORM 125-ADD-WAREHOUSE-TABLE-ENTRY
+             END-READ
+          END-PERFORM
+          CLOSE WH-CONTROL-FILE
+       .
+
+       210-HSKPING-RESTART.
+
+             PERFORM 215-LOAD-WAREHOUSE-TABLE
+
+             MOVE 'N' TO RESUMING-CHECKPOINT
+             OPEN INPUT CHECKPOINT-FILE
+             MOVE ZEROS TO VENDOR-WH-TOTAL VENDOR-GRAND-TOTAL
+             READ CHECKPOINT-FILE
+                AT END
+                   MOVE ZEROS TO WAREHOUSE-TOTAL VENDOR-TOTAL
+                                 GRAND-TOTAL RECORD-COUNT
+                NOT AT END
+                   IF CKPT-PERIOD = REPORT-PERIOD
+                      MOVE CKPT-WAREHOUSE-HOLD  TO WAREHOUSE-HOLD
+                      MOVE CKPT-VENDOR-HOLD     TO VENDOR-HOLD
+                      MOVE CKPT-VENDOR-CODE-HOLD TO VENDOR-CODE-HOLD
+                      MOVE CKPT-PRODUCT-HOLD    TO PRODUCT-HOLD
+                      MOVE CKPT-RECORD-COUNT    TO SKIP-COUNT
+                                                    RECORD-COUNT
+                      MOVE CKPT-WAREHOUSE-TOTAL TO WAREHOUSE-TOTAL
+                      MOVE CKPT-VENDOR-TOTAL    TO VENDOR-TOTAL
+                      MOVE CKPT-GRAND-TOTAL     TO GRAND-TOTAL
+                      MOVE 'NO'                 TO FIRST-RECORD
+                      MOVE 'Y'                  TO RESUMING-CHECKPOINT
+                   ELSE
+                      MOVE ZEROS TO WAREHOUSE-TOTAL VENDOR-TOTAL
+                                    GRAND-TOTAL RECORD-COUNT
+                   END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+
+             OPEN INPUT MERGED-WH-FILE
+
+             IF RESUMING-CHECKPOINT = 'Y'
+                OPEN EXTEND WH-REPORT
+                             EXCEPTION-FILE
+                             RECON-FILE
+                             CSV-FILE
+                             PERIOD-TOTALS-FILE
+             ELSE
+                OPEN OUTPUT WH-REPORT
+                            EXCEPTION-FILE
+                            RECON-FILE
+                            CSV-FILE
+                            PERIOD-TOTALS-FILE
+
+                PERFORM 240-WRITE-CSV-HEADER
+
+                ACCEPT TEMP-DATE FROM DATE YYYYMMDD
+
+                MOVE TEMP-DAY TO HL2-DAY
+                MOVE TEMP-MONTH TO HL2-MONTH
+                MOVE TEMP-YEAR TO HL2-YEAR
+
+                PERFORM 250-HEADER-ROUTINE
+             END-IF
+             .
+
+       240-WRITE-CSV-HEADER.
+          MOVE SPACES TO CSV-HEADER-LINE
+          STRING 'WAREHOUSE,VENDOR,PRODUCT,NAME1,SIZE1,TYPE1,STOCK1,'
+                 'PRICE1,NAME2,SIZE2,TYPE2,STOCK2,PRICE2,NAME3,SIZE3,'
+                 'TYPE3,STOCK3,PRICE3,NAME4,SIZE4,TYPE4,STOCK4,PRICE4,'
+                 'NAME5,SIZE5,TYPE5,STOCK5,PRICE5'
+              DELIMITED BY SIZE INTO CSV-HEADER-LINE
+          END-STRING
+          MOVE CSV-HEADER-LINE TO CSV-RECORD
+          WRITE CSV-RECORD
+       .
+
        250-HEADER-ROUTINE.
           MOVE 1 TO HEADER-PAGE-NUM
-          
+
           MOVE HEADER-L1 TO REPORT-RECORD
              MOVE 2 TO PROPER-SPACING
-             PERFORM 300-WRITE-A-LINE 
+             PERFORM 300-WRITE-A-LINE
           MOVE HEADER-L2 TO REPORT-RECORD
              MOVE 1 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
-          MOVE WAREHOUSE-HEADER TO REPORT-RECORD   
-             MOVE 2 TO PROPER-SPACING 
+          MOVE WAREHOUSE-HEADER TO REPORT-RECORD
+             MOVE 2 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
           MOVE VENDOR-HEADER TO REPORT-RECORD
              MOVE 2 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
           MOVE HEADER-COLUMNS-L1 TO REPORT-RECORD
-             MOVE 2 TO PROPER-SPACING 
+             MOVE 2 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
           MOVE HEADER-COLUMNS-L2 TO REPORT-RECORD
              MOVE 1 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
        .
-       
-       
+
+
        275-PRINT-COLUMNS.
           MOVE HEADER-COLUMNS-L1 TO REPORT-RECORD
-          MOVE 1 TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
           PERFORM 300-WRITE-A-LINE
-          
+
           MOVE HEADER-COLUMNS-L2 TO REPORT-RECORD
           PERFORM 300-WRITE-A-LINE
           .
-       
+
        300-WRITE-A-LINE.
-       
+
            WRITE REPORT-RECORD
               AFTER ADVANCING PROPER-SPACING
            .
-       
+
+       310-WRITE-VENDOR-LINE.
+
+           WRITE VENDOR-ROLLUP-RECORD
+              AFTER ADVANCING PROPER-SPACING
+           .
+
        350-FINAL-ROUTINE.
+           IF FIRST-RECORD = 'NO'
+              PERFORM 600-WAREHOUSE-BREAK
+           END-IF
+
+           PERFORM 360-PRINT-GRAND-TOTAL
+
            CLOSE MERGED-WH-FILE
                  WH-REPORT
-           STOP RUN
+                 EXCEPTION-FILE
+                 RECON-FILE
+                 CSV-FILE
+                 PERIOD-TOTALS-FILE
            .
-            
+
+       360-PRINT-GRAND-TOTAL.
+          MOVE GRAND-TOTAL-PAGE-HEADER TO REPORT-RECORD
+          MOVE 3 TO PROPER-SPACING
+          PERFORM 300-WRITE-A-LINE
+
+          MOVE GRAND-TOTAL TO TL-GRAND-TOTAL
+          MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 300-WRITE-A-LINE
+       .
+
        400-READ-FILE.
-          
-          PERFORM UNTIL NO-MORE-DATA
+
+          IF SKIP-COUNT > 0
+             PERFORM SKIP-COUNT TIMES
+                READ MERGED-WH-FILE
+                   AT END
+                      MOVE 'Y' TO EOF-FLAG
+                END-READ
+             END-PERFORM
+             MOVE 0 TO SKIP-COUNT
+          END-IF
+
+          PERFORM UNTIL EOF-FLAG = 'Y'
              READ MERGED-WH-FILE
                 AT END
-                   MOVE 'N' TO EOF-FLAG
+                   MOVE 'Y' TO EOF-FLAG
                 NOT AT END
-                
-                   IF MWR-WAREHOUSE-ID = 'WA30' OR 'CA20' OR 'NV10'
+
+                   ADD 1 TO RECORD-COUNT
+
+                   PERFORM 410-VALIDATE-WAREHOUSE-ID
+                   IF WAREHOUSE-FOUND = 'Y'
                       PERFORM 500-PROCESS-WH-RECORD
+                      PERFORM 440-WRITE-CSV-ROW
                    ELSE
-                      ADD 1 TO ERRORS
+                      PERFORM 420-WRITE-EXCEPTION
                    END-IF
+
+                   IF FUNCTION MOD(RECORD-COUNT CHECKPOINT-INTERVAL) = 0
+                      PERFORM 430-WRITE-CHECKPOINT
+                   END-IF
+
                 END-READ
              END-PERFORM
         .
-        
-        500-PROCESS-WH-RECORD.
-           
+
+       410-VALIDATE-WAREHOUSE-ID.
+          MOVE 'N' TO WAREHOUSE-FOUND
+          SET WH-IDX TO 1
+          SEARCH WAREHOUSE-TABLE
+             AT END
+                CONTINUE
+             WHEN WHT-WAREHOUSE-ID(WH-IDX) = MWR-WAREHOUSE-ID
+                MOVE 'Y' TO WAREHOUSE-FOUND
+          END-SEARCH
+       .
+
+       420-WRITE-EXCEPTION.
+          MOVE MWR-WAREHOUSE-ID TO EL-WAREHOUSE-ID
+          MOVE MWR-VENDOR-ID    TO EL-VENDOR-ID
+          MOVE MWR-PRODUCT-ID   TO EL-PRODUCT-ID
+          MOVE EXCEPTION-LINE   TO EXCEPTION-RECORD
+          WRITE EXCEPTION-RECORD
+          ADD 1 TO ERRORS
+       .
+
+       430-WRITE-CHECKPOINT.
+          MOVE SPACES TO CHECKPOINT-RECORD
+          MOVE WAREHOUSE-HOLD   TO CKPT-WAREHOUSE-HOLD
+          MOVE VENDOR-HOLD      TO CKPT-VENDOR-HOLD
+          MOVE VENDOR-CODE-HOLD TO CKPT-VENDOR-CODE-HOLD
+          MOVE PRODUCT-HOLD     TO CKPT-PRODUCT-HOLD
+          MOVE RECORD-COUNT     TO CKPT-RECORD-COUNT
+          MOVE WAREHOUSE-TOTAL  TO CKPT-WAREHOUSE-TOTAL
+          MOVE VENDOR-TOTAL     TO CKPT-VENDOR-TOTAL
+          MOVE GRAND-TOTAL      TO CKPT-GRAND-TOTAL
+          MOVE REPORT-PERIOD    TO CKPT-PERIOD
+          OPEN OUTPUT CHECKPOINT-FILE
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE
+       .
+
+       440-WRITE-CSV-ROW.
+          MOVE SPACES TO CSV-RECORD
+          MOVE 1 TO CSV-PTR
+          STRING MWR-WAREHOUSE-ID DELIMITED BY SIZE
+                 ','              DELIMITED BY SIZE
+                 MWR-VENDOR-ID    DELIMITED BY SIZE
+                 ','              DELIMITED BY SIZE
+                 MWR-PRODUCT-ID   DELIMITED BY SIZE
+              INTO CSV-RECORD
+              WITH POINTER CSV-PTR
+          END-STRING
+
+          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+             MOVE MWR-PD-NUM-IN-STOCK(SUB) TO CSV-NUM-EDIT
+             MOVE MWR-PD-PRICE(SUB)        TO CSV-PRICE-EDIT
+             STRING ','                   DELIMITED BY SIZE
+                    MWR-PD-NAME(SUB)      DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    MWR-PD-SIZE(SUB)      DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    MWR-PD-TYPE(SUB)      DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    CSV-NUM-EDIT          DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    CSV-PRICE-EDIT        DELIMITED BY SIZE
+                 INTO CSV-RECORD
+                 WITH POINTER CSV-PTR
+             END-STRING
+          END-PERFORM
+
+          WRITE CSV-RECORD
+       .
+
+       500-PROCESS-WH-RECORD.
+
            EVALUATE TRUE
-           
+
               WHEN FIRST-RECORD = 'YES'
                  MOVE 'NO' TO FIRST-RECORD
-                 
+
                  MOVE MWR-PRODUCT-ID TO PRODUCT-HOLD
                  MOVE MWR-WAREHOUSE-ID TO WAREHOUSE-HOLD
                  MOVE MWR-VENDOR-ID TO VENDOR-HOLD
-                 
+                 MOVE MWR-VENDOR-ID TO VENDOR-CODE-HOLD
+
                  MOVE WAREHOUSE-HOLD TO WH-WAREHOUSE
                  MOVE WAREHOUSE-HEADER TO REPORT-RECORD
                  MOVE 3 TO PROPER-SPACING
                  PERFORM 300-WRITE-A-LINE
-                 
-                 
+
+
                  PERFORM 525-WRITE-VENDOR
                  PERFORM 550-WRITE-PRODUCT
-                 
+
               WHEN MWR-WAREHOUSE-ID NOT EQUAL WAREHOUSE-HOLD
                  PERFORM 600-WAREHOUSE-BREAK
-                 
+
                  MOVE WAREHOUSE-HOLD TO WH-WAREHOUSE
                  MOVE WAREHOUSE-HEADER TO REPORT-RECORD
                  MOVE 3 TO PROPER-SPACING
                  PERFORM 300-WRITE-A-LINE
-                 
+
                  PERFORM 525-WRITE-VENDOR
                  PERFORM 550-WRITE-PRODUCT
-                 
-             WHEN MWR-VENDOR-ID NOT EQUAL VENDOR-HOLD
+
+             WHEN MWR-VENDOR-ID NOT EQUAL VENDOR-CODE-HOLD
                  PERFORM 650-VENDOR-BREAK
-                 
+
                  PERFORM 525-WRITE-VENDOR
-                 PERFORM 550-WRITE-PRODUCT   
-                 
+                 PERFORM 550-WRITE-PRODUCT
+
              WHEN MWR-PRODUCT-ID NOT EQUAL PRODUCT-HOLD
                  PERFORM 700-PRODUCT-BREAK
-                 
+
                  PERFORM 550-WRITE-PRODUCT
-                 
-                 
+
+
           END-EVALUATE
-          
+
           PERFORM 725-SIZE-EVALUATE
-          
+
           .
-       
+
        525-WRITE-VENDOR.
-          
+
           PERFORM 800-PROCESS-VENDOR
-          
-          IF MWR-VENDOR-ID = 'V' OR 'I' OR 'N' OR 'W'
+
+          IF VENDOR-FOUND = 'Y'
              MOVE VENDOR-HOLD TO VH-VENDOR
              MOVE VENDOR-HEADER TO REPORT-RECORD
-             MOVE 2 TO PROPER-SPACING 
+             MOVE 2 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
-             
+
           ELSE
+             MOVE MWR-VENDOR-ID TO INVALID-VEND
              MOVE INVALID-VENDOR TO REPORT-RECORD
              MOVE 2 TO PROPER-SPACING
              PERFORM 300-WRITE-A-LINE
-             
+
           END-IF
        .
-       
+
        550-WRITE-PRODUCT.
           MOVE MWR-PRODUCT-ID TO PRODUCT-HOLD
           MOVE MWR-PRODUCT-ID TO DL-PROD-ID
-          
+
           PERFORM 275-PRINT-COLUMNS
 
        .
@@ -567,16 +1198,16 @@
        600-WAREHOUSE-BREAK.
 
          PERFORM 650-VENDOR-BREAK
-         MOVE MWR-WAREHOUSE-ID TO WAREHOUSE-HOLD
          PERFORM 850-PRINT-WH-TOTAL
+         MOVE MWR-WAREHOUSE-ID TO WAREHOUSE-HOLD
        .
 
 
        650-VENDOR-BREAK.
-          
+
           PERFORM 700-PRODUCT-BREAK
-          MOVE MWR-VENDOR-ID TO VENDOR-HOLD
           PERFORM 875-PRINT-VENDOR-TOTAL
+          MOVE MWR-VENDOR-ID TO VENDOR-CODE-HOLD
 
        .
 
@@ -589,47 +1220,70 @@
 
        725-SIZE-EVALUATE.
 
-          PERFORM VARYING SUB FROM 1 BY 1 
+          PERFORM VARYING SUB FROM 1 BY 1
              UNTIL SUB > 5
 
-          IF MWR-PD-NUM-IN-STOCK(SUB) IS NUMERIC  
-             MOVE MWR-PD-NUM-IN-STOCK(SUB) TO DL-NUM-IN-STOCK
-          ELSE 
+          IF MWR-PD-NUM-IN-STOCK(SUB) IS NOT NUMERIC
+             MOVE 'STOCK NOT NUMERIC - DEFAULTED TO ZERO'
+                TO RECON-ISSUE-TEXT
+             PERFORM 460-WRITE-RECON-LINE
              MOVE ZEROS TO MWR-PD-NUM-IN-STOCK(SUB)
-             MOVE MWR-PD-NUM-IN-STOCK(SUB) TO DL-NUM-IN-STOCK
+          ELSE
+             IF MWR-PD-NUM-IN-STOCK(SUB) < 0
+                MOVE 'NEGATIVE STOCK COUNT - NEEDS SOURCE CORRECTION'
+                   TO RECON-ISSUE-TEXT
+                PERFORM 460-WRITE-RECON-LINE
+             END-IF
           END-IF
+          MOVE MWR-PD-NUM-IN-STOCK(SUB) TO DL-NUM-IN-STOCK
 
           IF MWR-PD-PRICE(SUB) IS NOT NUMERIC
+             MOVE 'PRICE NOT NUMERIC - DEFAULTED TO ZERO'
+                TO RECON-ISSUE-TEXT
+             PERFORM 460-WRITE-RECON-LINE
              MOVE ZEROS TO MWR-PD-PRICE(SUB)
+          ELSE
+             IF MWR-PD-PRICE(SUB) < 0
+                MOVE 'NEGATIVE PRICE - NEEDS SOURCE CORRECTION'
+                   TO RECON-ISSUE-TEXT
+                PERFORM 460-WRITE-RECON-LINE
+             END-IF
           END-IF
 
-          COMPUTE PRODUCT-TOTAL = MWR-PD-NUM-IN-STOCK(SUB) 
+          COMPUTE PRODUCT-TOTAL = MWR-PD-NUM-IN-STOCK(SUB)
                                   * MWR-PD-PRICE(SUB)
           MOVE PRODUCT-TOTAL TO DL-TOTAL-COST
+          ADD PRODUCT-TOTAL TO VENDOR-TOTAL WAREHOUSE-TOTAL
 
-          EVALUATE TRUE
-             WHEN MWR-PD-SIZE(SUB) = 'X'
-                   MOVE 'Extra Large' TO DL-PROD-SIZE
-               WHEN MWR-PD-SIZE(SUB) = 'L'
-                   MOVE 'Large' TO DL-PROD-SIZE
-               WHEN MWR-PD-SIZE(SUB) = 'M'
-                   MOVE 'Medium' TO DL-PROD-SIZE
-               WHEN MWR-PD-SIZE(SUB) = 'S'
-                   MOVE 'Small' TO DL-PROD-SIZE
-               WHEN MWR-PD-SIZE(SUB) = 'A'
-                   MOVE 'Sample' TO DL-PROD-SIZE
-
-           END-EVALUATE
-
-           EVALUATE TRUE
-
-               WHEN MWR-PD-TYPE(SUB) = 'C'
-                   MOVE 'Cream' TO DL-PROD-TYPE
-
-               WHEN MWR-PD-TYPE(SUB) = 'O'
-                   MOVE 'Oil' TO DL-PROD-TYPE
+          MOVE 'N' TO SIZE-FOUND
+          SET SZ-IDX TO 1
+          MOVE SPACES TO DL-PROD-SIZE
+          SEARCH SIZE-TABLE
+             AT END
+                STRING 'UNKNOWN(' DELIMITED BY SIZE
+                       MWR-PD-SIZE(SUB) DELIMITED BY SIZE
+                       ')' DELIMITED BY SIZE
+                    INTO DL-PROD-SIZE
+                END-STRING
+             WHEN SZT-CODE(SZ-IDX) = MWR-PD-SIZE(SUB)
+                MOVE SZT-DESCRIPTION(SZ-IDX) TO DL-PROD-SIZE
+                MOVE 'Y' TO SIZE-FOUND
+          END-SEARCH
 
-           END-EVALUATE
+          MOVE 'N' TO TYPE-FOUND
+          SET TY-IDX TO 1
+          MOVE SPACES TO DL-PROD-TYPE
+          SEARCH TYPE-TABLE
+             AT END
+                STRING 'UNKNOWN(' DELIMITED BY SIZE
+                       MWR-PD-TYPE(SUB) DELIMITED BY SIZE
+                       ')' DELIMITED BY SIZE
+                    INTO DL-PROD-TYPE
+                END-STRING
+             WHEN TYT-CODE(TY-IDX) = MWR-PD-TYPE(SUB)
+                MOVE TYT-DESCRIPTION(TY-IDX) TO DL-PROD-TYPE
+                MOVE 'Y' TO TYPE-FOUND
+          END-SEARCH
 
            MOVE MWR-PD-NAME(SUB) TO DL-PROD-NAME
            MOVE DETAIL-LINE TO REPORT-RECORD
@@ -638,46 +1292,71 @@
 
            END-PERFORM
        .
-       
+
+       460-WRITE-RECON-LINE.
+          MOVE MWR-WAREHOUSE-ID TO RL-WAREHOUSE-ID
+          MOVE MWR-VENDOR-ID    TO RL-VENDOR-ID
+          MOVE MWR-PRODUCT-ID   TO RL-PRODUCT-ID
+          MOVE RECON-ISSUE-TEXT TO RL-ISSUE-TEXT
+          MOVE RECON-LINE       TO RECON-RECORD
+          WRITE RECON-RECORD
+       .
+
        800-PROCESS-VENDOR.
-       
-          EVALUATE TRUE
-             WHEN MWR-VENDOR-ID = 'V'
-                MOVE 'VISSON CORP.' TO VENDOR-HOLD
-                
-             WHEN MWR-VENDOR-ID = 'I'
-                MOVE 'MADEINHOUSE' TO VENDOR-HOLD
-            
-             WHEN MWR-VENDOR-ID ='N'
-                MOVE 'NETON LTD' TO VENDOR-HOLD
-                
-             WHEN MWR-VENDOR-ID = 'W'
-                MOVE 'WEST CORP.' TO VENDOR-HOLD   
-             
-         END-EVALUATE
+
+          MOVE 'N' TO VENDOR-FOUND
+          SET VT-IDX TO 1
+          SEARCH VENDOR-TABLE
+             AT END
+                MOVE SPACES TO VENDOR-HOLD
+             WHEN VT-VENDOR-ID(VT-IDX) = MWR-VENDOR-ID
+                MOVE VT-VENDOR-NAME(VT-IDX) TO VENDOR-HOLD
+                MOVE 'Y' TO VENDOR-FOUND
+          END-SEARCH
          .
 
        850-PRINT-WH-TOTAL.
-          
+
+          MOVE WAREHOUSE-HOLD     TO TL-WAREHOUSE
+          MOVE WAREHOUSE-TOTAL    TO TL-WAREHOUSE-TOTAL
+          ADD  WAREHOUSE-TOTAL    TO GRAND-TOTAL
+
           MOVE TOTAL-FOR-WAREHOUSE-LINE TO REPORT-RECORD
           MOVE 2 TO PROPER-SPACING
           PERFORM 300-WRITE-A-LINE
+
+          MOVE SPACES TO PERIOD-TOTALS-RECORD
+          MOVE 'W' TO PT-TYPE
+          MOVE WAREHOUSE-HOLD TO PT-ID
+          MOVE WAREHOUSE-TOTAL TO PT-TOTAL
+          MOVE WAREHOUSE-HOLD TO PT-WAREHOUSE-ID
+          WRITE PERIOD-TOTALS-RECORD
+
+          MOVE ZEROS TO WAREHOUSE-TOTAL
        .
 
        875-PRINT-VENDOR-TOTAL.
-          
-          PERFORM 800-PROCESS-VENDOR
+
           MOVE VENDOR-HOLD TO VH-VENDOR
           MOVE VENDOR-HOLD TO TL-VENDOR
+          MOVE VENDOR-TOTAL TO TL-VENDOR-TOTAL
 
           MOVE TOTAL-FOR-VENDOR-LINE TO REPORT-RECORD
           MOVE 2 TO PROPER-SPACING
           PERFORM 300-WRITE-A-LINE
 
+          MOVE SPACES TO PERIOD-TOTALS-RECORD
+          MOVE 'V' TO PT-TYPE
+          MOVE VENDOR-HOLD TO PT-ID
+          MOVE VENDOR-TOTAL TO PT-TOTAL
+          MOVE WAREHOUSE-HOLD TO PT-WAREHOUSE-ID
+          WRITE PERIOD-TOTALS-RECORD
+
+          MOVE ZEROS TO VENDOR-TOTAL
        .
 
        900-PRINT-PRODUCT-TOTAL.
-          
+
           MOVE PRODUCT-HOLD TO TL-PRODUCT-NAME
 
           IF DL-TOTAL-COST IS NUMERIC
@@ -689,6 +1368,225 @@
           PERFORM 300-WRITE-A-LINE
        .
 
+       150-SORT-VENDOR-FIRST.
+          SORT SORT-FILE
+             ON ASCENDING KEY SR-VENDOR-ID
+                              SR-WAREHOUSE-ID
+                              SR-PRODUCT-ID
+             USING MERGED-WH-FILE
+             GIVING VENDOR-SORTED-FILE
+          .
+
+       460-VENDOR-ROLLUP-ROUTINE.
+          PERFORM 150-SORT-VENDOR-FIRST
+
+          OPEN INPUT VENDOR-SORTED-FILE
+               OUTPUT VENDOR-ROLLUP-REPORT
+
+          MOVE VENDOR-ROLLUP-HEADER TO VENDOR-ROLLUP-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 310-WRITE-VENDOR-LINE
+
+          PERFORM UNTIL VSORT-EOF = 'Y'
+             READ VENDOR-SORTED-FILE
+                AT END
+                   MOVE 'Y' TO VSORT-EOF
+                NOT AT END
+                   PERFORM 470-PROCESS-VENDOR-SORTED-RECORD
+             END-READ
+          END-PERFORM
+
+          IF VFIRST-RECORD = 'NO'
+             PERFORM 480-VENDOR-ROLLUP-BREAK
+          END-IF
+
+          CLOSE VENDOR-SORTED-FILE
+                VENDOR-ROLLUP-REPORT
+       .
+
+       470-PROCESS-VENDOR-SORTED-RECORD.
+
+          PERFORM 465-VALIDATE-VENDOR-WAREHOUSE-ID
+
+          IF WAREHOUSE-FOUND = 'Y'
+             EVALUATE TRUE
+                WHEN VFIRST-RECORD = 'YES'
+                   MOVE 'NO' TO VFIRST-RECORD
+                   MOVE VSR-VENDOR-ID    TO VVENDOR-CODE-HOLD
+                   MOVE VSR-WAREHOUSE-ID TO VWAREHOUSE-HOLD
+                   PERFORM 485-RESOLVE-VENDOR-NAME
+                   MOVE RESOLVED-VENDOR-NAME TO VVENDOR-HOLD
+                   PERFORM 495-WRITE-VENDOR-ROLLUP-HEADER
+
+                WHEN VSR-VENDOR-ID NOT EQUAL VVENDOR-CODE-HOLD
+                   PERFORM 480-VENDOR-ROLLUP-BREAK
+                   MOVE VSR-VENDOR-ID    TO VVENDOR-CODE-HOLD
+                   MOVE VSR-WAREHOUSE-ID TO VWAREHOUSE-HOLD
+                   PERFORM 485-RESOLVE-VENDOR-NAME
+                   MOVE RESOLVED-VENDOR-NAME TO VVENDOR-HOLD
+                   PERFORM 495-WRITE-VENDOR-ROLLUP-HEADER
+
+                WHEN VSR-WAREHOUSE-ID NOT EQUAL VWAREHOUSE-HOLD
+                   PERFORM 490-PRINT-VENDOR-WH-TOTAL
+                   MOVE VSR-WAREHOUSE-ID TO VWAREHOUSE-HOLD
+
+             END-EVALUATE
+
+             PERFORM 497-ACCUM-VENDOR-WH-TOTAL
+          END-IF
+       .
+
+       465-VALIDATE-VENDOR-WAREHOUSE-ID.
+          MOVE 'N' TO WAREHOUSE-FOUND
+          SET WH-IDX TO 1
+          SEARCH WAREHOUSE-TABLE
+             AT END
+                CONTINUE
+             WHEN WHT-WAREHOUSE-ID(WH-IDX) = VSR-WAREHOUSE-ID
+                MOVE 'Y' TO WAREHOUSE-FOUND
+          END-SEARCH
+       .
+
+       485-RESOLVE-VENDOR-NAME.
+          MOVE 'N' TO VENDOR-FOUND
+          SET VT-IDX TO 1
+          SEARCH VENDOR-TABLE
+             AT END
+                MOVE SPACES TO RESOLVED-VENDOR-NAME
+             WHEN VT-VENDOR-ID(VT-IDX) = VVENDOR-CODE-HOLD
+                MOVE VT-VENDOR-NAME(VT-IDX) TO RESOLVED-VENDOR-NAME
+                MOVE 'Y' TO VENDOR-FOUND
+          END-SEARCH
+       .
+
+       495-WRITE-VENDOR-ROLLUP-HEADER.
+          MOVE VVENDOR-HOLD TO VRL-VENDOR
+          MOVE VENDOR-ROLLUP-VENDOR-LINE TO VENDOR-ROLLUP-RECORD
+          MOVE 3 TO PROPER-SPACING
+          PERFORM 310-WRITE-VENDOR-LINE
+       .
+
+       497-ACCUM-VENDOR-WH-TOTAL.
+          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+             IF VSR-PD-NUM-IN-STOCK(SUB) IS NUMERIC
+                AND VSR-PD-PRICE(SUB) IS NUMERIC
+                COMPUTE PRODUCT-TOTAL =
+                      VSR-PD-NUM-IN-STOCK(SUB) * VSR-PD-PRICE(SUB)
+                ADD PRODUCT-TOTAL TO VENDOR-WH-TOTAL
+             END-IF
+          END-PERFORM
+       .
+
+       480-VENDOR-ROLLUP-BREAK.
+          PERFORM 490-PRINT-VENDOR-WH-TOTAL
+
+          MOVE VVENDOR-HOLD TO VRL-VENDOR
+          MOVE VENDOR-GRAND-TOTAL TO VRL-VENDOR-GRAND-TOTAL
+          MOVE VENDOR-ROLLUP-TOTAL-LINE TO VENDOR-ROLLUP-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 310-WRITE-VENDOR-LINE
+
+          MOVE ZEROS TO VENDOR-GRAND-TOTAL
+       .
+
+       490-PRINT-VENDOR-WH-TOTAL.
+          MOVE VWAREHOUSE-HOLD TO VRL-WAREHOUSE
+          MOVE VENDOR-WH-TOTAL TO VRL-WH-TOTAL
+          MOVE VENDOR-ROLLUP-WH-LINE TO VENDOR-ROLLUP-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 310-WRITE-VENDOR-LINE
+
+          ADD VENDOR-WH-TOTAL TO VENDOR-GRAND-TOTAL
+          MOVE ZEROS TO VENDOR-WH-TOTAL
+       .
+
+       950-VARIANCE-ROUTINE.
+          PERFORM 960-LOAD-PRIOR-TOTALS
+
+          IF NOT PRIOR-TOTALS-OK
+             DISPLAY 'PRIOR TOTALS FILE NOT FOUND - VARIANCE REPORT '
+                     'SKIPPED FOR PERIOD ' PRIOR-PERIOD
+          ELSE
+             OPEN INPUT PERIOD-TOTALS-FILE
+             OPEN OUTPUT VARIANCE-REPORT
+
+             MOVE VARIANCE-HEADER-LINE TO VARIANCE-RECORD
+             WRITE VARIANCE-RECORD AFTER ADVANCING 2 LINES
+
+             MOVE REPORT-PERIOD TO VPL-CURRENT
+             MOVE PRIOR-PERIOD  TO VPL-PRIOR
+             MOVE VARIANCE-PERIOD-LINE TO VARIANCE-RECORD
+             WRITE VARIANCE-RECORD AFTER ADVANCING 2 LINES
+
+             MOVE 'N' TO PRIOR-TOTALS-EOF
+             PERFORM UNTIL PRIOR-TOTALS-EOF = 'Y'
+                READ PERIOD-TOTALS-FILE
+                   AT END
+                      MOVE 'Y' TO PRIOR-TOTALS-EOF
+                   NOT AT END
+                      PERFORM 970-WRITE-VARIANCE-LINE
+                END-READ
+             END-PERFORM
+
+             CLOSE PERIOD-TOTALS-FILE
+                   VARIANCE-REPORT
+          END-IF
+       .
+
+       960-LOAD-PRIOR-TOTALS.
+          OPEN INPUT PRIOR-TOTALS-FILE
+          IF PRIOR-TOTALS-OK
+            PERFORM UNTIL PRIOR-TOTALS-EOF = 'Y'
+              READ PRIOR-TOTALS-FILE
+                 AT END
+                    MOVE 'Y' TO PRIOR-TOTALS-EOF
+                 NOT AT END
+                    IF PRIOR-TOTALS-COUNT >= 100
+                       DISPLAY 'ERROR: PRIOR TOTALS TABLE FULL - '
+                          'MAXIMUM OF 100 ROWS EXCEEDED - RUN ABORTED'
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO PRIOR-TOTALS-COUNT
+                    MOVE PRT-TYPE  TO PRT-TBL-TYPE(PRIOR-TOTALS-COUNT)
+                    MOVE PRT-ID    TO PRT-TBL-ID(PRIOR-TOTALS-COUNT)
+                    MOVE PRT-TOTAL TO PRT-TBL-TOTAL(PRIOR-TOTALS-COUNT)
+                    MOVE PRT-WAREHOUSE-ID TO
+                        PRT-TBL-WAREHOUSE-ID(PRIOR-TOTALS-COUNT)
+              END-READ
+            END-PERFORM
+            CLOSE PRIOR-TOTALS-FILE
+            MOVE 'N' TO PRIOR-TOTALS-EOF
+          END-IF
+       .
+
+       970-WRITE-VARIANCE-LINE.
+          MOVE 'N' TO PRIOR-TOTAL-FOUND
+          MOVE ZEROS TO PRIOR-MATCH-TOTAL
+          SET PR-IDX TO 1
+          SEARCH PRIOR-TOTALS-TABLE
+             AT END
+                CONTINUE
+             WHEN PRT-TBL-TYPE(PR-IDX) = PT-TYPE
+                  AND PRT-TBL-ID(PR-IDX) = PT-ID
+                  AND PRT-TBL-WAREHOUSE-ID(PR-IDX) = PT-WAREHOUSE-ID
+                MOVE PRT-TBL-TOTAL(PR-IDX) TO PRIOR-MATCH-TOTAL
+                MOVE 'Y' TO PRIOR-TOTAL-FOUND
+          END-SEARCH
+
+          COMPUTE VARIANCE-AMOUNT = PT-TOTAL - PRIOR-MATCH-TOTAL
+
+          IF PT-TYPE = 'W'
+             MOVE 'WAREHOUSE:' TO VDL-TYPE
+          ELSE
+             MOVE 'VENDOR:' TO VDL-TYPE
+          END-IF
+          MOVE PT-ID TO VDL-ID
+          MOVE PT-TOTAL TO VDL-CURRENT
+          MOVE VARIANCE-AMOUNT TO VDL-VARIANCE
+          MOVE VARIANCE-DETAIL-LINE TO VARIANCE-RECORD
+          WRITE VARIANCE-RECORD AFTER ADVANCING 1 LINES
+       .
+
 
 
 
